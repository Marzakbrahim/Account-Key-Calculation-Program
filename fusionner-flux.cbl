@@ -0,0 +1,674 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. fusionner-flux.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    Fichiers d'un flux (entree de la fusion) : le nom exact est
+      *    resolu a l'execution, un flux a la fois, dans Resoudre-Noms.
+           SELECT TAB-NUM-SORTIE-FLUX ASSIGN TO DYNAMIC
+                       WS-NOM-SORTIE-FLUX
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS L-Fst
+                .
+
+           SELECT TAB-NUM-ERREURS-FLUX ASSIGN TO DYNAMIC
+                       WS-NOM-ERREURS-FLUX
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS L-Fst2
+                .
+
+           SELECT TAB-NUM-AUDIT-FLUX ASSIGN TO DYNAMIC
+                       WS-NOM-AUDIT-FLUX
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS L-Fst3
+                .
+
+           SELECT TAB-NUM-CHECKPOINT-FLUX ASSIGN TO DYNAMIC
+                       WS-NOM-CHECKPOINT-FLUX
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS L-Fst8
+                .
+
+      *    Meme contenu que TAB-NUM-SORTIE-FLUX, indexe sur le numero
+      *    de compte -- present seulement si ce flux a tourne avec
+      *    INDEXATION-OUI (voir appelant-cle.cbl).
+           SELECT TAB-NUM-SORTIE-IDX-FLUX ASSIGN TO DYNAMIC
+                       WS-NOM-SORTIE-IDX-FLUX
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS SORTIE-MUN-IDX-FLUX
+               FILE STATUS IS L-Fst10
+                .
+
+      *    Fichiers fusionnes (sortie de la fusion), sous les memes
+      *    noms historiques qu'un traitement en flux unique -- le nom
+      *    exact (repertoire WS-REP-BASE) est lui aussi resolu a
+      *    l'execution, voir Resoudre-Noms-Fusion.
+           SELECT TAB-NUM-SORTIE ASSIGN TO DYNAMIC
+                       WS-NOM-SORTIE
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS L-Fst4
+                .
+
+           SELECT TAB-NUM-ERREURS ASSIGN TO DYNAMIC
+                       WS-NOM-ERREURS
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS L-Fst5
+                .
+
+           SELECT TAB-NUM-AUDIT ASSIGN TO DYNAMIC
+                       WS-NOM-AUDIT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS L-Fst6
+                .
+
+           SELECT TAB-NUM-CONTROLE ASSIGN TO DYNAMIC
+                       WS-NOM-CONTROLE
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS L-Fst7
+                .
+
+           SELECT TAB-NUM-DISTRIBUTION ASSIGN TO DYNAMIC
+                       WS-NOM-DISTRIBUTION
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS L-Fst9
+                .
+
+      *    Meme contenu que TAB-NUM-SORTIE-IDX dans appelant-cle.cbl,
+      *    recombine a partir des fichiers indexes de chaque flux --
+      *    utilise seulement si INDEXATION-OUI (voir
+      *    Lire-Option-Indexation).
+           SELECT TAB-NUM-SORTIE-IDX ASSIGN TO DYNAMIC
+                       WS-NOM-SORTIE-IDX
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SORTIE-MUN-IDX
+               FILE STATUS IS L-Fst11
+                .
+      *----------------------------------------------------------------*
+       DATA DIVISION.
+       FILE SECTION.
+       FD TAB-NUM-SORTIE-FLUX.
+       01 SORTIE-CLE-ET-NUM-FLUX.
+           05 SORTIE-MUN-FLUX                    PIC 9(10).
+           05 SORTIE-CLE-FLUX                    PIC 9(1).
+
+       FD TAB-NUM-ERREURS-FLUX.
+      * Meme structure que SORTIE-ERR ci-dessous (79 caracteres).
+       01 SORTIE-ERR-FLUX                        PIC X(79).
+
+       FD TAB-NUM-AUDIT-FLUX.
+      * Meme structure que AUDIT-REC ci-dessous (92 caracteres).
+       01 AUDIT-REC-FLUX                         PIC X(92).
+
+       FD TAB-NUM-CHECKPOINT-FLUX.
+      * Meme structure que CHECKPOINT-REC dans appelant-cle.cbl --
+      * les deux cotes de ce fichier echange entre processus partagent
+      * le copybook pour rester au meme format.
+       01 CHECKPOINT-REC-FLUX.
+           COPY 'Structure-checkpoint.txt'.
+
+       FD TAB-NUM-SORTIE-IDX-FLUX.
+       01 SORTIE-CLE-ET-NUM-IDX-FLUX.
+           05 SORTIE-MUN-IDX-FLUX                PIC 9(10).
+           05 SORTIE-CLE-IDX-FLUX                PIC 9(1).
+
+       FD TAB-NUM-SORTIE.
+       01 SORTIE-CLE-ET-NUM.
+           05 SORTIE-MUN                         PIC 9(10).
+           05 SORTIE-CLE                         PIC 9(1).
+
+       FD TAB-NUM-ERREURS.
+      * Meme structure que SORTIE-ERR dans appelant-cle.cbl : Phrase
+      * X(25) + Ligne-Erreur 9(3) + Deux-Points X(3) + ENR X(10) +
+      * Tiret-Motif X(3) + Motif-Code 9(2) + Motif-Deux-Points X(3) +
+      * Motif-Libelle X(30) = 79 caracteres.
+       01 SORTIE-ERR                             PIC X(79).
+
+       FD TAB-NUM-AUDIT.
+      * Meme structure que AUDIT-REC dans appelant-cle.cbl : AUD-NUM-
+      * COMP X(10) + 6 x (SEP X(3) + RESULTATn 9(10)) + SEP X(3) +
+      * SOMME-RESULTATS 9(10) + SEP X(3) + AUD-CLE 9(1) = 92 caracteres.
+       01 AUDIT-REC                              PIC X(92).
+
+       FD TAB-NUM-CONTROLE.
+       01 CONTROLE-REC.
+           05 CTL-LIBELLE                        PIC X(36).
+           05 CTL-DEUX-POINTS                    PIC X(3).
+           05 CTL-VALEUR                         PIC 9(18).
+           05 CTL-VALEUR-TEXTE REDEFINES CTL-VALEUR PIC X(18).
+
+       FD TAB-NUM-DISTRIBUTION.
+       01 DISTRIBUTION-REC.
+           05 DIST-CLE-VALEUR                    PIC 9(1).
+           05 DIST-SEP1                          PIC X(3).
+           05 DIST-NB-OCCURRENCES                PIC 9(10).
+           05 DIST-SEP2                          PIC X(3).
+           05 DIST-POURCENTAGE                   PIC ZZ9.99.
+           05 DIST-PCT-SIGNE                     PIC X(1).
+
+       FD TAB-NUM-SORTIE-IDX.
+      * Meme structure que TAB-NUM-SORTIE-IDX-FLUX ci-dessus :
+       01 SORTIE-CLE-ET-NUM-IDX.
+           05 SORTIE-MUN-IDX                     PIC 9(10).
+           05 SORTIE-CLE-IDX                     PIC 9(1).
+      *----------------------------------------------------------------*
+       WORKING-STORAGE SECTION.
+      * Recombine, une fois tous les flux termines, les fichiers que
+      * appelant-cle.cbl a ecrits separement (un jeu par flux, suffixe
+      * -F<NUM-FLUX>) quand il a ete lance en traitement reparti, et
+      * reproduit le controle de fin (TAB-NUM-CONTROLE.txt) sur le
+      * total fusionne.
+       01 NB-FLUX                                PIC 9(2) VALUE 1.
+       01 NUM-FLUX                               PIC 9(2) VALUE 0.
+       01 WS-ARGUMENT                            PIC X(10).
+       01 WS-SUFFIXE-FLUX                        PIC X(4).
+       01 WS-NOM-SORTIE-FLUX                     PIC X(60).
+       01 WS-NOM-ERREURS-FLUX                    PIC X(60).
+       01 WS-NOM-AUDIT-FLUX                      PIC X(60).
+       01 WS-NOM-CHECKPOINT-FLUX                  PIC X(60).
+       01 WS-NOM-SORTIE-IDX-FLUX                  PIC X(60).
+
+      * Noms des fichiers fusionnes (sortie de la fusion), resolus au
+      * demarrage -- voir Resoudre-Noms-Fusion.
+       01 WS-NOM-SORTIE                          PIC X(60).
+       01 WS-NOM-ERREURS                         PIC X(60).
+       01 WS-NOM-AUDIT                           PIC X(60).
+       01 WS-NOM-CONTROLE                        PIC X(60).
+       01 WS-NOM-DISTRIBUTION                    PIC X(60).
+       01 WS-NOM-SORTIE-IDX                      PIC X(60).
+
+      * Repertoire des fichiers de donnees : par defaut le repertoire
+      * historique, mais un site peut le deplacer en positionnant la
+      * variable d'environnement TAB_NUM_DIR avant de lancer le
+      * traitement.
+       01 WS-REP-BASE                            PIC X(50).
+       01 WS-VAR-ENV                             PIC X(50).
+
+       01 COMPTEUR-ENTREE-TOTAL                  PIC 9(10).
+       01 COMPTEUR-SORTIE-TOTAL                  PIC 9(10).
+       01 COMPTEUR-ERREUR-TOTAL                  PIC 9(10).
+       01 SOMME-CONTROLE-TOTAL                   PIC 9(18).
+
+       01 TAB-DISTRIBUTION-CLE-TOTAL.
+           05 DISTRIBUTION-CLE-TOTAL OCCURS 10 TIMES    PIC 9(10).
+       01 INDICE-DISTRIBUTION                    PIC 9(2).
+       01 INDICE-DISTRIBUTION-FLUX                PIC 9(2).
+
+       01 EOF-Switch                             PIC X(1).
+           88 FIN-OUI VALUE 'Y'.
+           88 FIN-NON VALUE 'X'.
+
+       01 L-Fst                                  PIC 99.
+       01 L-Fst2                                 PIC 99.
+       01 L-Fst3                                 PIC 99.
+       01 L-Fst4                                 PIC 99.
+       01 L-Fst5                                 PIC 99.
+       01 L-Fst6                                 PIC 99.
+       01 L-Fst7                                 PIC 99.
+       01 L-Fst8                                 PIC 99.
+       01 L-Fst9                                 PIC 99.
+       01 L-Fst10                                PIC 99.
+       01 L-Fst11                                PIC 99.
+
+      * Activation de la sortie indexee (voir Lire-Option-Indexation) :
+      * meme variable d'environnement TAB_NUM_INDEXATION que celle lue
+      * par appelant-cle.cbl, pour fusionner TAB-NUM-SORTIE-IDX-F<n>.dat
+      * quand les flux ont tourne avec INDEXATION-OUI.
+       01 Indexation-Switch                      PIC X(1)
+                                             VALUE 'N'.
+           88 INDEXATION-OUI VALUE 'O'.
+           88 INDEXATION-NON VALUE 'N'.
+       01 WS-VAR-ENV-IDX                         PIC X(50).
+      *----------------------------------------------------------------*
+       PROCEDURE DIVISION.
+
+      *********************
+       PROGRAMME-PRINCIPAL.
+      *********************
+
+      *-----------------------------------------------------------------
+      * Deroulement general du programme.
+           PERFORM INITIALISATION-DEB           THRU INITIALISATION-FIN
+           PERFORM VARYING NUM-FLUX FROM 0 BY 1
+                   UNTIL NUM-FLUX NOT < NB-FLUX
+               PERFORM Fusionner-Un-Flux    THRU FIN-Fusionner-Un-Flux
+           END-PERFORM
+           PERFORM Ecrire-Controle          THRU FIN-Ecrire-Controle
+           PERFORM Ecrire-Distribution      THRU FIN-Ecrire-Distribution
+           PERFORM FIN
+           .
+      *-----------------------------------------------------------------
+
+
+      ********************
+       INITIALISATION-DEB.
+      ********************
+           INITIALIZE COMPTEUR-ENTREE-TOTAL
+                      COMPTEUR-SORTIE-TOTAL
+                      COMPTEUR-ERREUR-TOTAL
+                      SOMME-CONTROLE-TOTAL
+                      TAB-DISTRIBUTION-CLE-TOTAL
+                      L-Fst L-Fst2 L-Fst3 L-Fst4 L-Fst5 L-Fst6 L-Fst7
+                      L-Fst8 L-Fst9 L-Fst10 L-Fst11
+
+           MOVE SPACES TO WS-ARGUMENT
+           DISPLAY 1 UPON ARGUMENT-NUMBER
+           ACCEPT WS-ARGUMENT FROM ARGUMENT-VALUE
+           IF WS-ARGUMENT NOT = SPACES
+               MOVE WS-ARGUMENT TO NB-FLUX
+           END-IF
+
+           PERFORM Lire-Option-Indexation
+                   THRU FIN-Lire-Option-Indexation
+           PERFORM Resoudre-Noms-Fusion THRU FIN-Resoudre-Noms-Fusion
+
+           OPEN OUTPUT TAB-NUM-SORTIE
+                       TAB-NUM-ERREURS
+                       TAB-NUM-AUDIT
+                       TAB-NUM-CONTROLE
+                       TAB-NUM-DISTRIBUTION
+           IF INDEXATION-OUI
+               OPEN OUTPUT TAB-NUM-SORTIE-IDX
+           END-IF
+
+           DISPLAY '**********************'
+           DISPLAY '***  Fusion  FLUX   ***'
+           DISPLAY '**********************'
+           DISPLAY 'NOMBRE DE FLUX A FUSIONNER : ' NB-FLUX
+           .
+      *-----------------------------------------------------------------
+
+      **************************
+       INITIALISATION-FIN. EXIT.
+      **************************
+
+      ***************************
+       Lire-Option-Indexation.
+      ***************************
+      *    Meme convention que dans appelant-cle.cbl : la fusion ne
+      *    recombine TAB-NUM-SORTIE-IDX-F<n>.dat en un seul fichier
+      *    indexe que si ce site a active TAB_NUM_INDEXATION pour les
+      *    flux d'origine.
+           SET INDEXATION-NON TO TRUE
+           MOVE SPACES TO WS-VAR-ENV-IDX
+           DISPLAY "TAB_NUM_INDEXATION" UPON ENVIRONMENT-NAME
+           ACCEPT WS-VAR-ENV-IDX FROM ENVIRONMENT-VALUE
+           IF WS-VAR-ENV-IDX(1:1) = "O" OR WS-VAR-ENV-IDX(1:1) = "o"
+               SET INDEXATION-OUI TO TRUE
+           END-IF
+           .
+      *******************************
+       FIN-Lire-Option-Indexation. EXIT.
+      *******************************
+
+      ***********************
+       Resoudre-Noms-Fusion.
+      ***********************
+      *    Le repertoire des fichiers de donnees reste celui d'origine
+      *    par defaut ; un site qui a besoin de le deplacer le fait en
+      *    positionnant TAB_NUM_DIR avant de lancer le traitement, sans
+      *    recompilation. Les fichiers fusionnes reprennent les noms
+      *    historiques, sans suffixe de flux.
+           MOVE "C:/Users/HP/Downloads" TO WS-REP-BASE
+           MOVE SPACES TO WS-VAR-ENV
+           DISPLAY "TAB_NUM_DIR" UPON ENVIRONMENT-NAME
+           ACCEPT WS-VAR-ENV FROM ENVIRONMENT-VALUE
+           IF WS-VAR-ENV NOT = SPACES
+               MOVE WS-VAR-ENV TO WS-REP-BASE
+           END-IF
+
+      *    STRING ne complete pas le reste du champ recepteur avec des
+      *    espaces (contrairement a MOVE) : on les y met nous-meme pour
+      *    que ces noms restent utilisables comme source d'un futur
+      *    STRING ... DELIMITED BY SPACE (voir appelant-cle.cbl).
+           MOVE SPACES TO WS-NOM-SORTIE
+                          WS-NOM-ERREURS
+                          WS-NOM-AUDIT
+                          WS-NOM-CONTROLE
+                          WS-NOM-DISTRIBUTION
+                          WS-NOM-SORTIE-IDX
+           STRING WS-REP-BASE DELIMITED BY SPACE
+                   "/TAB-NUM-SORTIE2.txt" DELIMITED BY SIZE
+               INTO WS-NOM-SORTIE
+           STRING WS-REP-BASE DELIMITED BY SPACE
+                   "/TAB-NUM-ERREURS2.txt" DELIMITED BY SIZE
+               INTO WS-NOM-ERREURS
+           STRING WS-REP-BASE DELIMITED BY SPACE
+                   "/TAB-NUM-AUDIT.txt" DELIMITED BY SIZE
+               INTO WS-NOM-AUDIT
+           STRING WS-REP-BASE DELIMITED BY SPACE
+                   "/TAB-NUM-CONTROLE.txt" DELIMITED BY SIZE
+               INTO WS-NOM-CONTROLE
+           STRING WS-REP-BASE DELIMITED BY SPACE
+                   "/TAB-NUM-DISTRIBUTION.txt" DELIMITED BY SIZE
+               INTO WS-NOM-DISTRIBUTION
+           STRING WS-REP-BASE DELIMITED BY SPACE
+                   "/TAB-NUM-SORTIE-IDX.dat" DELIMITED BY SIZE
+               INTO WS-NOM-SORTIE-IDX
+           .
+      ***************************
+       FIN-Resoudre-Noms-Fusion. EXIT.
+      ***************************
+
+      ********************
+       Fusionner-Un-Flux.
+      ********************
+      *    Construit le nom des 4 fichiers de ce flux, puis recopie
+      *    chacun dans son fichier fusionne en cumulant les totaux.
+           MOVE SPACES TO WS-NOM-SORTIE-FLUX
+                          WS-NOM-ERREURS-FLUX
+                          WS-NOM-AUDIT-FLUX
+                          WS-NOM-CHECKPOINT-FLUX
+                          WS-NOM-SORTIE-IDX-FLUX
+           STRING "-F" NUM-FLUX DELIMITED BY SIZE
+               INTO WS-SUFFIXE-FLUX
+           STRING WS-REP-BASE DELIMITED BY SPACE
+                   "/TAB-NUM-SORTIE2" DELIMITED BY SIZE
+                   WS-SUFFIXE-FLUX DELIMITED BY SIZE
+                   ".txt" DELIMITED BY SIZE
+               INTO WS-NOM-SORTIE-FLUX
+           STRING WS-REP-BASE DELIMITED BY SPACE
+                   "/TAB-NUM-ERREURS2" DELIMITED BY SIZE
+                   WS-SUFFIXE-FLUX DELIMITED BY SIZE
+                   ".txt" DELIMITED BY SIZE
+               INTO WS-NOM-ERREURS-FLUX
+           STRING WS-REP-BASE DELIMITED BY SPACE
+                   "/TAB-NUM-AUDIT" DELIMITED BY SIZE
+                   WS-SUFFIXE-FLUX DELIMITED BY SIZE
+                   ".txt" DELIMITED BY SIZE
+               INTO WS-NOM-AUDIT-FLUX
+           STRING WS-REP-BASE DELIMITED BY SPACE
+                   "/TAB-NUM-CHECKPOINT" DELIMITED BY SIZE
+                   WS-SUFFIXE-FLUX DELIMITED BY SIZE
+                   ".txt" DELIMITED BY SIZE
+               INTO WS-NOM-CHECKPOINT-FLUX
+           STRING WS-REP-BASE DELIMITED BY SPACE
+                   "/TAB-NUM-SORTIE-IDX" DELIMITED BY SIZE
+                   WS-SUFFIXE-FLUX DELIMITED BY SIZE
+                   ".dat" DELIMITED BY SIZE
+               INTO WS-NOM-SORTIE-IDX-FLUX
+
+           DISPLAY 'FUSION DU FLUX ' NUM-FLUX
+
+      *    Le nombre d'entrees propres a ce flux ne se retrouve pas en
+      *    recomptant sortie+erreur (c'est deja comme ca qu'il a ete
+      *    controle) : on le lit dans son checkpoint final pour garder
+      *    une reconciliation qui verifie vraiment quelque chose.
+           OPEN INPUT TAB-NUM-CHECKPOINT-FLUX
+           IF L-Fst8 NOT = ZERO
+      *        Un flux dont l'appelant s'est arrete avant son premier
+      *        point de controle (bien possible : FREQUENCE-CHECKPOINT
+      *        vaut 1000) n'a pas encore de fichier de checkpoint du
+      *        tout -- on ne peut alors pas savoir s'il est termine, et
+      *        le fusionner quand meme exposerait exactement au meme
+      *        risque que le cas CHK-EN-COURS ci-dessous.
+               DISPLAY 'FLUX ' NUM-FLUX ' CHECKPOINT ILLISIBLE (STATUT '
+                       L-Fst8 ')'
+               PERFORM Abandonner-Fusion
+           END-IF
+           READ TAB-NUM-CHECKPOINT-FLUX
+               AT END
+                   CONTINUE
+               NOT AT END
+      *            Un flux encore en cours (ou interrompu avant sa fin)
+      *            n'a pas fini d'ecrire ses fichiers : le fusionner
+      *            quand meme produirait une reconciliation qui a
+      *            l'air bonne sur des donnees incompletes.
+                   IF NOT CHK-TERMINE
+                       CLOSE TAB-NUM-CHECKPOINT-FLUX
+                       PERFORM Abandonner-Fusion
+                   END-IF
+                   ADD CHK-COMPTEUR-ENTREE-FLUX
+                       TO COMPTEUR-ENTREE-TOTAL
+                   PERFORM VARYING INDICE-DISTRIBUTION-FLUX
+                           FROM 1 BY 1
+                           UNTIL INDICE-DISTRIBUTION-FLUX > 10
+                       ADD CHK-DISTRIBUTION-CLE
+                                      (INDICE-DISTRIBUTION-FLUX)
+                           TO DISTRIBUTION-CLE-TOTAL
+                                      (INDICE-DISTRIBUTION-FLUX)
+                   END-PERFORM
+           END-READ
+           CLOSE TAB-NUM-CHECKPOINT-FLUX
+
+           OPEN INPUT TAB-NUM-SORTIE-FLUX
+           SET FIN-NON TO TRUE
+           PERFORM UNTIL FIN-OUI
+               PERFORM Copier-Sortie     THRU FIN-Copier-Sortie
+           END-PERFORM
+           CLOSE TAB-NUM-SORTIE-FLUX
+
+           OPEN INPUT TAB-NUM-ERREURS-FLUX
+           SET FIN-NON TO TRUE
+           PERFORM UNTIL FIN-OUI
+               PERFORM Copier-Erreur     THRU FIN-Copier-Erreur
+           END-PERFORM
+           CLOSE TAB-NUM-ERREURS-FLUX
+
+           OPEN INPUT TAB-NUM-AUDIT-FLUX
+           SET FIN-NON TO TRUE
+           PERFORM UNTIL FIN-OUI
+               PERFORM Copier-Audit      THRU FIN-Copier-Audit
+           END-PERFORM
+           CLOSE TAB-NUM-AUDIT-FLUX
+
+      *    TAB-NUM.txt est reparti entre flux par position (voir
+      *    appelant-cle.cbl, COMPTEUR-ENTREE MOD NB-FLUX) : les comptes
+      *    traites par ce flux n'apparaissent dans aucun autre, donc les
+      *    cles de chaque TAB-NUM-SORTIE-IDX-F<n>.dat sont disjointes
+      *    entre flux et peuvent s'ecrire directement dans le fichier
+      *    fusionne sans jamais se heurter a un doublon de cle.
+           IF INDEXATION-OUI
+               OPEN INPUT TAB-NUM-SORTIE-IDX-FLUX
+               IF L-Fst10 NOT = ZERO
+      *            TAB_NUM_INDEXATION n'etait peut-etre pas positionne
+      *            de la meme facon lors de l'execution de ce flux, ou
+      *            son fichier .dat a ete nettoye depuis -- dans les
+      *            deux cas on ne peut pas savoir ce qu'il manque au
+      *            fichier fusionne, donc on arrete plutot que de
+      *            fusionner un jeu de sorties indexees incomplet.
+                   DISPLAY 'FLUX ' NUM-FLUX
+                           ' SORTIE INDEXEE ILLISIBLE (STATUT ' L-Fst10
+                           ')'
+                   PERFORM Abandonner-Fusion
+               END-IF
+               SET FIN-NON TO TRUE
+               PERFORM UNTIL FIN-OUI
+                   PERFORM Copier-Sortie-Idx THRU FIN-Copier-Sortie-Idx
+               END-PERFORM
+               CLOSE TAB-NUM-SORTIE-IDX-FLUX
+           END-IF
+           .
+      ************************
+       FIN-Fusionner-Un-Flux. EXIT.
+      ************************
+
+      ****************
+       Copier-Sortie.
+      ****************
+           READ TAB-NUM-SORTIE-FLUX
+               AT END
+                   SET FIN-OUI TO TRUE
+               NOT AT END
+                   IF L-Fst NOT = ZERO
+                       DISPLAY 'Erreur lecture fichier =' L-Fst
+                   END-IF
+                   WRITE SORTIE-CLE-ET-NUM
+                       FROM SORTIE-CLE-ET-NUM-FLUX
+                   ADD 1 TO COMPTEUR-SORTIE-TOTAL
+                   ADD SORTIE-MUN-FLUX TO SOMME-CONTROLE-TOTAL
+           .
+      ********************
+       FIN-Copier-Sortie. EXIT.
+      ********************
+
+      *******************
+       Copier-Sortie-Idx.
+      *******************
+           READ TAB-NUM-SORTIE-IDX-FLUX
+               AT END
+                   SET FIN-OUI TO TRUE
+               NOT AT END
+                   IF L-Fst10 NOT = ZERO
+                       DISPLAY 'Erreur lecture fichier =' L-Fst10
+                   END-IF
+                   MOVE SORTIE-MUN-IDX-FLUX TO SORTIE-MUN-IDX
+                   MOVE SORTIE-CLE-IDX-FLUX TO SORTIE-CLE-IDX
+                   WRITE SORTIE-CLE-ET-NUM-IDX
+                   IF L-Fst11 NOT = ZERO
+                       DISPLAY 'Erreur ecriture fichier =' L-Fst11
+                   END-IF
+           .
+      ***********************
+       FIN-Copier-Sortie-Idx. EXIT.
+      ***********************
+
+      ****************
+       Copier-Erreur.
+      ****************
+           READ TAB-NUM-ERREURS-FLUX
+               AT END
+                   SET FIN-OUI TO TRUE
+               NOT AT END
+                   IF L-Fst2 NOT = ZERO
+                       DISPLAY 'Erreur lecture fichier =' L-Fst2
+                   END-IF
+                   WRITE SORTIE-ERR FROM SORTIE-ERR-FLUX
+                   ADD 1 TO COMPTEUR-ERREUR-TOTAL
+           .
+      ********************
+       FIN-Copier-Erreur. EXIT.
+      ********************
+
+      ****************
+       Copier-Audit.
+      ****************
+           READ TAB-NUM-AUDIT-FLUX
+               AT END
+                   SET FIN-OUI TO TRUE
+               NOT AT END
+                   IF L-Fst3 NOT = ZERO
+                       DISPLAY 'Erreur lecture fichier =' L-Fst3
+                   END-IF
+                   WRITE AUDIT-REC FROM AUDIT-REC-FLUX
+           .
+      ********************
+       FIN-Copier-Audit. EXIT.
+      ********************
+
+      *****************
+       Ecrire-Controle.
+      *****************
+      *    Meme verdict que celui qu'aurait ecrit un flux unique, mais
+      *    calcule sur le total fusionne de tous les flux.
+           MOVE "NB ENREGISTREMENTS ENTREE" TO CTL-LIBELLE
+           MOVE " : " TO CTL-DEUX-POINTS
+           MOVE COMPTEUR-ENTREE-TOTAL TO CTL-VALEUR
+           WRITE CONTROLE-REC
+
+           MOVE "NB ENREGISTREMENTS SORTIE" TO CTL-LIBELLE
+           MOVE COMPTEUR-SORTIE-TOTAL TO CTL-VALEUR
+           WRITE CONTROLE-REC
+
+           MOVE "NB ENREGISTREMENTS ERREUR" TO CTL-LIBELLE
+           MOVE COMPTEUR-ERREUR-TOTAL TO CTL-VALEUR
+           WRITE CONTROLE-REC
+
+           MOVE "SOMME DE CONTROLE SORTIE-MUN" TO CTL-LIBELLE
+           MOVE SOMME-CONTROLE-TOTAL TO CTL-VALEUR
+           WRITE CONTROLE-REC
+
+           MOVE "RECONCILIATION ENTREE=SORTIE+ERREUR"
+                                                       TO CTL-LIBELLE
+           IF COMPTEUR-ENTREE-TOTAL =
+              (COMPTEUR-SORTIE-TOTAL + COMPTEUR-ERREUR-TOTAL)
+               MOVE "OK" TO CTL-VALEUR-TEXTE
+           ELSE
+               MOVE "KO" TO CTL-VALEUR-TEXTE
+           END-IF
+           WRITE CONTROLE-REC
+           .
+      *********************
+       FIN-Ecrire-Controle. EXIT.
+      *********************
+
+      **********************
+       Ecrire-Distribution.
+      **********************
+      *    Meme rapport qu'un flux unique, mais sur le total fusionne de
+      *    tous les flux.
+           PERFORM VARYING INDICE-DISTRIBUTION FROM 1 BY 1
+                   UNTIL INDICE-DISTRIBUTION > 10
+               PERFORM Ecrire-Ligne-Distribution
+                       THRU FIN-Ecrire-Ligne-Distribution
+           END-PERFORM
+           .
+      **************************
+       FIN-Ecrire-Distribution. EXIT.
+      **************************
+
+      ***************************
+       Ecrire-Ligne-Distribution.
+      ***************************
+           COMPUTE DIST-CLE-VALEUR = INDICE-DISTRIBUTION - 1
+           MOVE " : " TO DIST-SEP1
+           MOVE DISTRIBUTION-CLE-TOTAL(INDICE-DISTRIBUTION)
+                                             TO DIST-NB-OCCURRENCES
+           MOVE " : " TO DIST-SEP2
+           IF COMPTEUR-SORTIE-TOTAL = ZERO
+               MOVE 0 TO DIST-POURCENTAGE
+           ELSE
+               COMPUTE DIST-POURCENTAGE ROUNDED =
+                   DISTRIBUTION-CLE-TOTAL(INDICE-DISTRIBUTION) * 100
+                                                 / COMPTEUR-SORTIE-TOTAL
+           END-IF
+           MOVE "%" TO DIST-PCT-SIGNE
+           WRITE DISTRIBUTION-REC
+           IF L-Fst9 NOT = ZERO
+                       DISPLAY 'Erreur ecriture fichier =' L-Fst9
+           END-IF
+           .
+      *******************************
+       FIN-Ecrire-Ligne-Distribution. EXIT.
+      *******************************
+
+      ******************
+       Abandonner-Fusion.
+      ******************
+      *    Un des flux n'est pas termine : on arrete la fusion plutot
+      *    que de produire des fichiers et un rapport de reconciliation
+      *    qui auraient l'air corrects sur des donnees incompletes.
+           DISPLAY 'FLUX ' NUM-FLUX ' NON TERMINE (CHK-STATUT)'
+           DISPLAY 'FUSION ANNULEE -- RELANCER APRES LA FIN DE CE FLUX'
+           CLOSE TAB-NUM-SORTIE
+                 TAB-NUM-ERREURS
+                 TAB-NUM-AUDIT
+                 TAB-NUM-CONTROLE
+                 TAB-NUM-DISTRIBUTION
+           IF INDEXATION-OUI
+               CLOSE TAB-NUM-SORTIE-IDX
+           END-IF
+           STOP RUN.
+
+      *****
+       FIN.
+      *****
+           CLOSE TAB-NUM-SORTIE
+                 TAB-NUM-ERREURS
+                 TAB-NUM-AUDIT
+                 TAB-NUM-CONTROLE
+                 TAB-NUM-DISTRIBUTION
+           IF INDEXATION-OUI
+               CLOSE TAB-NUM-SORTIE-IDX
+           END-IF
+           DISPLAY "TOTAL ENREGISTREMENTS SORTIES  :"
+                    COMPTEUR-SORTIE-TOTAL
+           DISPLAY "TOTAL ENREGISTREMENTS INCORRECTS :"
+                    COMPTEUR-ERREUR-TOTAL
+           DISPLAY 'Fin de fusion.'
+           STOP RUN.
+
+       END PROGRAM fusionner-flux.
