@@ -0,0 +1,271 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. verificateur.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    Les noms ci-dessous sont resolus au demarrage (WS-NOM-*),
+      *    voir Resoudre-Noms-Fichiers, pour placer les fichiers dans
+      *    le repertoire WS-REP-BASE (configurable par variable
+      *    d'environnement).
+           SELECT TAB-NUM-PARTENAIRE ASSIGN TO DYNAMIC
+                       WS-NOM-PARTENAIRE
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS L-Fst
+                .
+
+           SELECT TAB-NUM-PARTENAIRE-RESULTAT ASSIGN TO DYNAMIC
+                       WS-NOM-RESULTAT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS L-Fst2
+                .
+      *----------------------------------------------------------------*
+       DATA DIVISION.
+       FILE SECTION.
+       FD TAB-NUM-PARTENAIRE.
+      * Numero de compte et cle tels que fournis par le partenaire :
+       01 NUM-CLE-PARTENAIRE.
+           05 NUM                                PIC X(10).
+           05 CLE-PARTENAIRE                     PIC 9(1).
+
+       FD TAB-NUM-PARTENAIRE-RESULTAT.
+      * Resultat de la verification, un enregistrement par entree :
+       01 RESULTAT-VERIF.
+           05 V-NUM                              PIC X(10).
+           05 V-SEP1                             PIC X(3).
+           05 V-CLE-PARTENAIRE                   PIC 9(1).
+           05 V-SEP2                             PIC X(3).
+           05 V-CLE-CALCULEE                     PIC 9(1).
+           05 V-SEP3                             PIC X(3).
+           05 V-RESULTAT                         PIC X(11).
+           05 V-SEP4                             PIC X(3).
+           05 V-CODE-ERREUR                      PIC 9(2).
+           05 V-SEP5                             PIC X(3).
+           05 V-LIBELLE-ERREUR                   PIC X(30).
+      *----------------------------------------------------------------*
+       WORKING-STORAGE SECTION.
+      * Déclaration des variables.
+
+       01 WS-Num-Cle-Err.
+           COPY 'Structure-clcl-cle.txt'.
+
+       01 COMPTEUR-ENTREE                                 PIC 9(10).
+       01 COMPTEUR-CONCORDANCE                            PIC 9(10).
+       01 COMPTEUR-DISCORDANCE                            PIC 9(10).
+       01 COMPTEUR-REJET                                  PIC 9(10).
+       01 EOF-Switch                                      PIC X(1).
+           88 FIN-OUI VALUE 'Y'.
+           88 FIN-NON VALUE 'X'.
+       01 L-Fst                                           PIC 99.
+       01 L-Fst2                                          PIC 99.
+
+      * Noms de fichiers resolus au demarrage -- voir
+      * Resoudre-Noms-Fichiers.
+       01 WS-NOM-PARTENAIRE                               PIC X(60).
+       01 WS-NOM-RESULTAT                                 PIC X(60).
+
+      * Repertoire des fichiers de donnees : par defaut le repertoire
+      * historique, mais un site peut le deplacer en positionnant la
+      * variable d'environnement TAB_NUM_DIR avant de lancer le
+      * traitement.
+       01 WS-REP-BASE                                     PIC X(50).
+       01 WS-VAR-ENV                                      PIC X(50).
+      *----------------------------------------------------------------*
+       PROCEDURE DIVISION.
+
+      *********************
+       PROGRAMME-PRINCIPAL.
+      *********************
+
+      *-----------------------------------------------------------------
+      * Déroulement général du programme.
+           PERFORM INITIALISATION-DEB           THRU INITIALISATION-FIN
+           PERFORM TRAITEMENT                   THRU FIN-TRAITEMENT
+           PERFORM FIN
+
+           .
+      *-----------------------------------------------------------------
+
+
+      ********************
+       INITIALISATION-DEB.
+      ********************
+
+           INITIALIZE WS-Num-Cle-Err
+                      COMPTEUR-ENTREE
+                      COMPTEUR-CONCORDANCE
+                      COMPTEUR-DISCORDANCE
+                      COMPTEUR-REJET
+                      L-Fst
+                      L-Fst2
+
+           SET FIN-NON TO TRUE
+      *    Ce programme ne fait que de la verification : la cle fournie
+      *    par le partenaire n'est jamais ecrasee par CLCCle.
+           SET Mode-Verification TO TRUE
+
+           PERFORM Resoudre-Noms-Fichiers
+                   THRU FIN-Resoudre-Noms-Fichiers
+
+           OPEN INPUT TAB-NUM-PARTENAIRE
+           OPEN OUTPUT TAB-NUM-PARTENAIRE-RESULTAT
+
+           DISPLAY '**********************'
+           DISPLAY '***  Verif   CLE   ***'
+           DISPLAY '**********************'
+           .
+      *-----------------------------------------------------------------
+
+      **************************
+       INITIALISATION-FIN. EXIT.
+      **************************
+
+      ***********************
+       Resoudre-Noms-Fichiers.
+      ***********************
+      *    Le repertoire des fichiers de donnees reste celui d'origine
+      *    par defaut ; un site qui a besoin de le deplacer le fait en
+      *    positionnant TAB_NUM_DIR avant de lancer le traitement, sans
+      *    recompilation.
+           MOVE "C:/Users/HP/Downloads" TO WS-REP-BASE
+           MOVE SPACES TO WS-VAR-ENV
+           DISPLAY "TAB_NUM_DIR" UPON ENVIRONMENT-NAME
+           ACCEPT WS-VAR-ENV FROM ENVIRONMENT-VALUE
+           IF WS-VAR-ENV NOT = SPACES
+               MOVE WS-VAR-ENV TO WS-REP-BASE
+           END-IF
+
+      *    STRING ne complete pas le reste du champ recepteur avec des
+      *    espaces (contrairement a MOVE) : on les y met nous-meme,
+      *    meme si rien ne relit ces noms ici aujourd'hui -- cf.
+      *    Resoudre-Noms-Fichiers dans appelant-cle.cbl.
+           MOVE SPACES TO WS-NOM-PARTENAIRE
+                          WS-NOM-RESULTAT
+           STRING WS-REP-BASE DELIMITED BY SPACE
+                   "/TAB-NUM-PARTENAIRE.txt" DELIMITED BY SIZE
+               INTO WS-NOM-PARTENAIRE
+           STRING WS-REP-BASE DELIMITED BY SPACE
+                   "/TAB-NUM-PARTENAIRE-RESULTAT.txt" DELIMITED BY SIZE
+               INTO WS-NOM-RESULTAT
+           .
+      ****************************
+       FIN-Resoudre-Noms-Fichiers. EXIT.
+      ****************************
+
+      ****************
+       Lecturefichier.
+      ****************
+           READ TAB-NUM-PARTENAIRE
+               AT END
+                   SET FIN-OUI TO TRUE
+               NOT AT END
+                   IF L-Fst NOT = ZERO
+                       DISPLAY 'Erreur lecture fichier =' L-Fst
+                   END-IF
+                   ADD 1 TO COMPTEUR-ENTREE
+                   DISPLAY "NUMERO  COMPTE :" NUM
+           .
+      ********************
+       FIN-Lecturefichier.
+      ********************
+
+      ************
+       TRAITEMENT.
+      ************
+           PERFORM UNTIL FIN-OUI
+             PERFORM Lecturefichier THRU FIN-Lecturefichier
+             IF FIN-NON
+               MOVE NUM TO NUM-COMP
+               MOVE CLE-PARTENAIRE TO Cle
+               CALL 'CLCCle' USING WS-Num-Cle-Err
+               IF FIN-NON
+                 IF Erreur-Oui
+                   PERFORM Ecrire-Rejet THRU FIN-Ecrire-Rejet
+                 ELSE
+                   PERFORM Ecrire-Resultat THRU FIN-Ecrire-Resultat
+                 END-IF
+               END-IF
+             END-IF
+           END-PERFORM
+           .
+      ****************
+       FIN-TRAITEMENT. EXIT.
+      ****************
+
+      *******************
+       Ecrire-Resultat.
+      *******************
+           MOVE NUM-COMP TO V-NUM
+           MOVE " : " TO V-SEP1
+           MOVE CLE-PARTENAIRE TO V-CLE-PARTENAIRE
+           MOVE " : " TO V-SEP2
+           MOVE CLE-CALCULEE TO V-CLE-CALCULEE
+           MOVE " : " TO V-SEP3
+           IF Verif-Concordance
+               MOVE "CONCORDANCE" TO V-RESULTAT
+               ADD 1 TO COMPTEUR-CONCORDANCE
+           ELSE
+               MOVE "DISCORDANCE" TO V-RESULTAT
+               ADD 1 TO COMPTEUR-DISCORDANCE
+           END-IF
+           MOVE " : " TO V-SEP4
+           MOVE ZERO TO V-CODE-ERREUR
+           MOVE " : " TO V-SEP5
+           MOVE SPACES TO V-LIBELLE-ERREUR
+           WRITE RESULTAT-VERIF
+           IF L-Fst2 NOT = ZERO
+                       DISPLAY 'Erreur lecture fichier =' L-Fst2
+           END-IF
+           .
+      ***********************
+       FIN-Ecrire-Resultat. EXIT.
+      ***********************
+
+      ****************
+       Ecrire-Rejet.
+      ****************
+      *    CLCCle a rejete l'enregistrement avant tout calcul (numero
+      *    vide, non numerique, longueur incorrecte, ...) : Calcul-INTER
+      *    n'a pas tourne pour cet appel, donc Verif-Switch n'a pas ete
+      *    mis a jour et ne reflete encore que le resultat de l'appel
+      *    precedent -- on ne peut pas s'y fier ici. On ecrit plutot un
+      *    resultat REJETE distinct, avec le motif renvoye par CLCCle.
+           MOVE NUM-COMP TO V-NUM
+           MOVE " : " TO V-SEP1
+           MOVE CLE-PARTENAIRE TO V-CLE-PARTENAIRE
+           MOVE " : " TO V-SEP2
+      *    Calcul-INTER n'a pas tourne non plus : CLE-CALCULEE tient
+      *    encore le resultat d'un appel precedent, sans rapport avec
+      *    cet enregistrement rejete.
+           MOVE ZERO TO V-CLE-CALCULEE
+           MOVE " : " TO V-SEP3
+           MOVE "REJETE" TO V-RESULTAT
+           MOVE " : " TO V-SEP4
+           MOVE CODE-ERREUR TO V-CODE-ERREUR
+           MOVE " : " TO V-SEP5
+           MOVE LIBELLE-ERREUR TO V-LIBELLE-ERREUR
+           WRITE RESULTAT-VERIF
+           IF L-Fst2 NOT = ZERO
+                       DISPLAY 'Erreur lecture fichier =' L-Fst2
+           END-IF
+           ADD 1 TO COMPTEUR-REJET
+           .
+      ********************
+       FIN-Ecrire-Rejet. EXIT.
+      ********************
+
+      *****
+       FIN.
+      *****
+      * Fermeture des fichiers :
+           CLOSE TAB-NUM-PARTENAIRE
+                 TAB-NUM-PARTENAIRE-RESULTAT
+           DISPLAY "Nombre d'enregistrements entrees :" COMPTEUR-ENTREE
+           DISPLAY "Nombre de concordances :" COMPTEUR-CONCORDANCE
+           DISPLAY "Nombre de discordances :" COMPTEUR-DISCORDANCE
+           DISPLAY "Nombre de rejets :" COMPTEUR-REJET
+           DISPLAY 'Fin de traitement.'
+           STOP RUN.
+
+       END PROGRAM verificateur.
