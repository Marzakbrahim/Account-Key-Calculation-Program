@@ -22,19 +22,13 @@
        01 INDICE                                          PIC 9(2).
        01 RESTE1                                          PIC 9(10).
        01 SOMME-N7-N8                                     PIC 9(10).
-       01 SOMME-RESULTATS                                 PIC 9(10).
-       01 RESULTAT1                                       PIC 9(10).
-       01 RESULTAT2                                       PIC 9(10).
-       01 RESULTAT3                                       PIC 9(10).
-       01 RESULTAT4                                       PIC 9(10).
-       01 RESULTAT5                                       PIC 9(10).
        01 RESULTAT                                        PIC 9(10).
       *----------------------
        LINKAGE SECTION.
       *----------------------
 
        01 Num-Cle-Err.
-           COPY 'C:/Users/HP/OneDrive/Bureau/Structure-clcl-cle.txt'.
+           COPY 'Structure-clcl-cle.txt'.
 
 
       *=================================================================
@@ -55,17 +49,26 @@
       *-----------------------------------------------------------------
        INITIALISATION.
       *---------------
-           INITIALISE INDICE
+           INITIALIZE INDICE
+                      RESULTAT
+                      RESTE1
+                      SOMME-N7-N8
                       RESULTAT1
                       RESULTAT2
                       RESULTAT3
                       RESULTAT4
                       RESULTAT5
-                      RESULTAT
-                      RESTE1
-                      SOMME-N7-N8
                       SOMME-RESULTATS
+                      CODE-ERREUR
+                      LIBELLE-ERREUR
+                      CLE-CALCULEE
            SET Erreur-Non TO TRUE
+      *    Un appelant qui ne connait pas encore ce mode (ex: appelant
+      *    historique) laisse Mode-Fonction a blanc : on suppose alors
+      *    la generation, pour ne rien changer a son comportement.
+           IF NOT Mode-Verification
+               SET Mode-Generation TO TRUE
+           END-IF
            .
 
 
@@ -77,10 +80,61 @@
 
        TRAITEMENT.
       *---------------
-           IF NUM-COMP NOT NUMERIC
+           IF NUM-COMP = SPACES
              SET Erreur-Oui TO TRUE
+             MOVE 01 TO CODE-ERREUR
+             MOVE "NUMERO DE COMPTE VIDE" TO LIBELLE-ERREUR
            ELSE
-             PERFORM Calcul-INTER THRU FIN-Calcul-INTER
+             IF NUM-COMP(10:1) = SPACE
+               SET Erreur-Oui TO TRUE
+               MOVE 04 TO CODE-ERREUR
+               MOVE "LONGUEUR DE NUMERO INCORRECTE" TO LIBELLE-ERREUR
+             ELSE
+               IF NUM-COMP NOT NUMERIC
+                 SET Erreur-Oui TO TRUE
+                 MOVE 02 TO CODE-ERREUR
+                 MOVE "NUMERO DE COMPTE NON NUMERIQUE" TO LIBELLE-ERREUR
+               ELSE
+                 IF NUM-COMP = ZEROS
+                   SET Erreur-Oui TO TRUE
+                   MOVE 03 TO CODE-ERREUR
+                   MOVE "NUMERO DE COMPTE A ZERO" TO LIBELLE-ERREUR
+                 ELSE
+      *              Un appelant qui ne renseigne pas encore le type de
+      *              compte (ex: appelant historique) laisse TYPE-COMPTE
+      *              a blanc : les controles par type sont alors omis.
+                   IF TYPE-COMPTE = SPACE
+                     PERFORM Calcul-INTER THRU FIN-Calcul-INTER
+                   ELSE
+                   IF NOT TYPE-COURANT
+                      AND NOT TYPE-EPARGNE
+                      AND NOT TYPE-DEVISE
+                     SET Erreur-Oui TO TRUE
+                     MOVE 05 TO CODE-ERREUR
+                     MOVE "TYPE DE COMPTE INCONNU" TO LIBELLE-ERREUR
+                   ELSE
+                     IF TYPE-EPARGNE AND N1 = 0
+                       SET Erreur-Oui TO TRUE
+                       MOVE 06 TO CODE-ERREUR
+                       MOVE "EPARGNE : 1ER CHIFFRE NUL"
+                                                      TO LIBELLE-ERREUR
+                     ELSE
+                       IF TYPE-DEVISE
+                          AND (NUM-AGENCE NOT NUMERIC
+                               OR NUM-AGENCE = ZEROS)
+                         SET Erreur-Oui TO TRUE
+                         MOVE 07 TO CODE-ERREUR
+                         MOVE "CODE AGENCE INVALIDE (DEVISES)"
+                                                      TO LIBELLE-ERREUR
+                       ELSE
+                         PERFORM Calcul-INTER THRU FIN-Calcul-INTER
+                       END-IF
+                     END-IF
+                   END-IF
+                   END-IF
+                 END-IF
+               END-IF
+             END-IF
            END-IF
            .
       ****************
@@ -131,9 +185,25 @@
                RESULTAT1 + RESULTAT2 + RESULTAT3 + RESULTAT4 + RESULTAT5
 
 
-           DIVIDE 10 INTO SOMME-RESULTATS GIVING RESULTAT REMAINDER Cle
+           IF Mode-Verification
+      *        La cle fournie par le partenaire n'est pas ecrasee ;
+      *        on la compare a celle recalculee ici.
+               DIVIDE 10 INTO SOMME-RESULTATS
+                   GIVING RESULTAT REMAINDER CLE-CALCULEE
+               END-DIVIDE
+               IF CLE-CALCULEE = Cle
+                   SET Verif-Concordance TO TRUE
+               ELSE
+                   SET Verif-Discordance TO TRUE
+               END-IF
+               DISPLAY " La cle calculee est : " CLE-CALCULEE
+           ELSE
+               DIVIDE 10 INTO SOMME-RESULTATS
+                   GIVING RESULTAT REMAINDER Cle
+               END-DIVIDE
+               DISPLAY " La cle est : " Cle
+           END-IF
            .
-           DISPLAY " La cle est : " Cle .
       ************************
        FIN-Calcul-INTER. EXIT.
       ************************
