@@ -5,28 +5,84 @@
        CONFIGURATION SECTION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT TAB-NUM ASSIGN TO
-                       "C:/Users/HP/Downloads/TAB-NUM.txt"
+      *    Les noms ci-dessous sont resolus au demarrage (WS-NOM-*) afin
+      *    de pouvoir suffixer chaque fichier par le numero de flux quand
+      *    le traitement est reparti en plusieurs flux paralleles (voir
+      *    Resoudre-Noms-Fichiers) et de placer le tout dans le
+      *    repertoire WS-REP-BASE, configurable par variable
+      *    d'environnement ; en flux unique et sans configuration
+      *    particuliere ils valent le nom historique et rien ne change
+      *    pour l'appelant existant.
+           SELECT TAB-NUM ASSIGN TO DYNAMIC WS-NOM-ENTREE
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS L-Fst
                 .
-           SELECT TAB-NUM-SORTIE ASSIGN TO
-                       "C:/Users/HP/Downloads/TAB-NUM-SORTIE2.txt"
+           SELECT TAB-NUM-SORTIE ASSIGN TO DYNAMIC WS-NOM-SORTIE
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS L-Fst2
                 .
 
-           SELECT TAB-NUM-ERREURS ASSIGN TO
-                       "C:/Users/HP/Downloads/TAB-NUM-ERREURS2.txt"
+           SELECT TAB-NUM-ERREURS ASSIGN TO DYNAMIC WS-NOM-ERREURS
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS L-Fst3
                 .
+
+           SELECT TAB-NUM-CHECKPOINT ASSIGN TO DYNAMIC WS-NOM-CHECKPOINT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS L-Fst4
+                .
+
+           SELECT TAB-NUM-CONTROLE ASSIGN TO DYNAMIC WS-NOM-CONTROLE
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS L-Fst5
+                .
+
+           SELECT TAB-NUM-AUDIT ASSIGN TO DYNAMIC WS-NOM-AUDIT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS L-Fst6
+                .
+
+      *    Repartition des cles calculees, pour la revue anti-fraude /
+      *    reconciliation -- ecrit une seule fois, en fin de traitement.
+           SELECT TAB-NUM-DISTRIBUTION ASSIGN TO DYNAMIC
+                       WS-NOM-DISTRIBUTION
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS L-Fst8
+                .
+
+      *    Meme contenu que TAB-NUM-SORTIE, mais indexe sur le numero de
+      *    compte pour permettre la recherche d'une cle sans relire tout
+      *    le fichier -- utilise seulement si INDEXATION-OUI.
+           SELECT TAB-NUM-SORTIE-IDX ASSIGN TO DYNAMIC
+                       WS-NOM-SORTIE-IDX
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SORTIE-MUN-IDX
+               FILE STATUS IS L-Fst7
+                .
+
+      *    Fichier de travail temporaire utilise uniquement au demarrage
+      *    d'une reprise (voir Tronquer-Fichiers-Reprise) pour retirer
+      *    de TAB-NUM-SORTIE2/ERREURS2/AUDIT les enregistrements ecrits
+      *    apres le dernier point de controle, avant l'OPEN EXTEND.
+           SELECT TAB-NUM-TEMP-TRONQUE ASSIGN TO DYNAMIC
+                       WS-NOM-TEMP-TRONQUE
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS L-Fst9
+                .
       *----------------------------------------------------------------*
        DATA DIVISION.
        FILE SECTION.
        FD TAB-NUM.
       * La structure des données d'entrées :
-       01 NUM                                    PIC X(10).
+      *    NUM-AGENCE   : code de l'agence gestionnaire du compte.
+      *    NUM          : numero de compte, inchange depuis l'origine.
+      *    TYPE-COMPTE  : '1' Courant, '2' Epargne, '3' Devises -- la
+      *                   validation appliquee par CLCCle en depend.
+       01 NUM-ENR-ENTREE.
+           05 NUM-AGENCE-ENTREE                  PIC X(05).
+           05 NUM                                PIC X(10).
+           05 TYPE-COMPTE-ENTREE                  PIC X(01).
        FD TAB-NUM-SORTIE.
       * La structure des données de sorties :
        01 SORTIE-CLE-ET-NUM.
@@ -40,22 +96,182 @@
            05 Ligne-Erreur                       PIC 9(3).
            05 Deux-Points                        PIC X(3).
            05 ENR                                PIC X(10).
+           05 Tiret-Motif                        PIC X(3).
+           05 Motif-Code                         PIC 9(2).
+           05 Motif-Deux-Points                  PIC X(3).
+           05 Motif-Libelle                      PIC X(30).
+
+       FD TAB-NUM-CHECKPOINT.
+      * Dernier point de reprise enregistre pour le fichier en cours :
+       01 CHECKPOINT-REC.
+           COPY 'Structure-checkpoint.txt'.
+
+       FD TAB-NUM-CONTROLE.
+      * Ligne du rapport de reconciliation fin de traitement :
+       01 CONTROLE-REC.
+           05 CTL-LIBELLE                        PIC X(36).
+           05 CTL-DEUX-POINTS                    PIC X(3).
+           05 CTL-VALEUR                         PIC 9(18).
+           05 CTL-VALEUR-TEXTE REDEFINES CTL-VALEUR PIC X(18).
+
+       FD TAB-NUM-AUDIT.
+      * Piste d'audit du calcul de la cle, pour les litiges clients :
+       01 AUDIT-REC.
+           05 AUD-NUM-COMP                       PIC X(10).
+           05 AUD-SEP1                           PIC X(3).
+           05 AUD-RESULTAT1                      PIC 9(10).
+           05 AUD-SEP2                           PIC X(3).
+           05 AUD-RESULTAT2                      PIC 9(10).
+           05 AUD-SEP3                           PIC X(3).
+           05 AUD-RESULTAT3                      PIC 9(10).
+           05 AUD-SEP4                           PIC X(3).
+           05 AUD-RESULTAT4                      PIC 9(10).
+           05 AUD-SEP5                           PIC X(3).
+           05 AUD-RESULTAT5                      PIC 9(10).
+           05 AUD-SEP6                           PIC X(3).
+           05 AUD-SOMME-RESULTATS                PIC 9(10).
+           05 AUD-SEP7                           PIC X(3).
+           05 AUD-CLE                            PIC 9(1).
+
+       FD TAB-NUM-DISTRIBUTION.
+      * Une ligne par valeur de cle (0 a 9), effectif et poids relatif :
+       01 DISTRIBUTION-REC.
+           05 DIST-CLE-VALEUR                    PIC 9(1).
+           05 DIST-SEP1                          PIC X(3).
+           05 DIST-NB-OCCURRENCES                PIC 9(10).
+           05 DIST-SEP2                          PIC X(3).
+           05 DIST-POURCENTAGE                   PIC ZZ9.99.
+           05 DIST-PCT-SIGNE                     PIC X(1).
+
+       FD TAB-NUM-SORTIE-IDX.
+      * Meme structure que TAB-NUM-SORTIE, cle = numero de compte :
+       01 SORTIE-CLE-ET-NUM-IDX.
+           05 SORTIE-MUN-IDX                     PIC 9(10).
+           05 SORTIE-CLE-IDX                     PIC 9(1).
+
+       FD TAB-NUM-TEMP-TRONQUE.
+      * Zone de travail generique, assez large pour les 3 structures a
+      * tronquer : SORTIE-CLE-ET-NUM (11), SORTIE-ERR (79), AUDIT-REC
+      * (92 caracteres).
+       01 TEMP-TRONQUE-REC                       PIC X(92).
       *----------------------------------------------------------------*
        WORKING-STORAGE SECTION.
       * Déclaration des variables.
 
        01 WS-Num-Cle-Err.
-           COPY 'C:/Users/HP/OneDrive/Bureau/Structure-clcl-cle.txt'.
+           COPY 'Structure-clcl-cle.txt'.
 
        01 COMPTEUR-ENTREE                                 PIC 9(10).
+      * Nombre d'enregistrements de TAB-NUM.txt effectivement traites
+      * par CE flux (COMPTEUR-ENTREE compte toutes les lignes lues, y
+      * compris celles reparties vers un autre flux) -- c'est celui-ci
+      * qu'il faut comparer a SORTIE+ERREUR dans le rapport de
+      * reconciliation d'un flux.
+       01 COMPTEUR-ENTREE-FLUX                            PIC 9(10).
        01 COMPTEUR-SORTIE                                 PIC 9(10).
        01 COMPTEUR-ERREUR                                 PIC 9(10).
+
+      * Repartition des cles calculees (0 a 9), pour le rapport de
+      * controle anti-fraude -- DISTRIBUTION-CLE(1) compte les cles a
+      * 0, ... DISTRIBUTION-CLE(10) les cles a 9.
+       01 TAB-DISTRIBUTION-CLE.
+           05 DISTRIBUTION-CLE OCCURS 10 TIMES           PIC 9(10).
+       01 INDICE-DISTRIBUTION                             PIC 9(2).
+
        01 EOF-Switch                                      PIC X(1).
            88 FIN-OUI VALUE 'Y'.
            88 FIN-NON VALUE 'X'.
        01 L-Fst                                           PIC 99.
        01 L-Fst2                                          PIC 99.
        01 L-Fst3                                          PIC 99.
+       01 L-Fst4                                          PIC 99.
+       01 L-Fst5                                          PIC 99.
+       01 L-Fst6                                          PIC 99.
+       01 L-Fst7                                          PIC 99.
+       01 L-Fst8                                          PIC 99.
+       01 L-Fst9                                          PIC 99.
+
+      * Noms de fichiers resolus au demarrage -- voir
+      * Resoudre-Noms-Fichiers.
+       01 WS-NOM-ENTREE                                   PIC X(60).
+       01 WS-NOM-SORTIE                                   PIC X(60).
+       01 WS-NOM-ERREURS                                  PIC X(60).
+       01 WS-NOM-CHECKPOINT                               PIC X(60).
+       01 WS-NOM-CONTROLE                                 PIC X(60).
+       01 WS-NOM-AUDIT                                    PIC X(60).
+       01 WS-NOM-DISTRIBUTION                             PIC X(60).
+       01 WS-NOM-SORTIE-IDX                               PIC X(60).
+
+      * Nom du fichier de travail temporaire utilise par
+      * Tronquer-Fichiers-Reprise (nom du fichier en cours + ".tmp").
+       01 WS-NOM-TEMP-TRONQUE                             PIC X(64).
+
+      * Repertoire des fichiers de donnees : par defaut le repertoire
+      * historique, mais un site peut le deplacer en positionnant la
+      * variable d'environnement TAB_NUM_DIR avant de lancer le
+      * traitement (voir Resoudre-Noms-Fichiers).
+       01 WS-REP-BASE                                     PIC X(50).
+       01 WS-VAR-ENV                                      PIC X(50).
+
+      * Repartition en plusieurs flux paralleles pour les gros volumes de
+      * fin de mois : NUM-FLUX (0 a NB-FLUX-1) est le rang de ce flux,
+      * NB-FLUX le nombre total de flux lances en parallele sur le meme
+      * TAB-NUM.txt, chacun recevant ses parametres en ligne de commande
+      * (1er argument = NUM-FLUX, 2eme argument = NB-FLUX). Par defaut
+      * (aucun argument, ou NB-FLUX=1) le traitement reste en flux unique,
+      * sur les noms de fichiers historiques.
+       01 NUM-FLUX                                        PIC 9(2)
+                                                      VALUE 0.
+       01 NB-FLUX                                         PIC 9(2)
+                                                      VALUE 1.
+       01 WS-ARGUMENT                                     PIC X(10).
+       01 WS-SUFFIXE-FLUX                                 PIC X(4).
+       01 WS-QUOTIENT-FLUX                                PIC 9(10).
+       01 WS-RESTE-FLUX                                   PIC 9(2).
+
+      * Deuxieme sortie, sous forme de fichier indexe sur le numero de
+      * compte, pour permettre une consultation unitaire d'une cle sans
+      * relire tout TAB-NUM-SORTIE2.txt. Desactivee par defaut -- mettre
+      * INDEXATION-OUI pour la produire en plus de la sortie sequentielle.
+       01 Indexation-Switch                               PIC X(1)
+                                                      VALUE 'N'.
+           88 INDEXATION-OUI VALUE 'O'.
+           88 INDEXATION-NON VALUE 'N'.
+
+      * Somme de controle cumulee sur SORTIE-MUN, pour le rapport de
+      * reconciliation ecrit en fin de traitement.
+       01 SOMME-CONTROLE-SORTIE                           PIC 9(18).
+       01 Reconciliation-Switch                           PIC X(1).
+           88 RECONCILIATION-OK VALUE 'O'.
+           88 RECONCILIATION-KO VALUE 'K'.
+
+      * Reprise sur incident : point de controle ecrit toutes les
+      * FREQUENCE-CHECKPOINT sorties, pour eviter de rejouer tout le
+      * fichier TAB-NUM si le traitement est interrompu en cours de route.
+       01 FREQUENCE-CHECKPOINT                            PIC 9(10)
+                                                      VALUE 1000.
+       01 RESTE-CHECKPOINT                                PIC 9(10).
+       01 QUOTIENT-CHECKPOINT                              PIC 9(10).
+       01 COMPTEUR-ENTREE-REPRISE                         PIC 9(10).
+       01 Reprise-Switch                                  PIC X(1).
+           88 REPRISE-OUI VALUE 'O'.
+           88 REPRISE-NON VALUE 'N'.
+       01 Skip-Switch                                     PIC X(1).
+           88 SKIP-OUI VALUE 'O'.
+           88 SKIP-NON VALUE 'N'.
+
+      * Activation de la sortie indexee (voir Lire-Option-Indexation) :
+      * positionner TAB_NUM_INDEXATION a 'O' avant de lancer le
+      * traitement, sans recompilation.
+       01 WS-VAR-ENV-IDX                                  PIC X(50).
+
+      * Compteur et fin de boucle pour Tronquer-Fichiers-Reprise.
+       01 WS-COMPTEUR-TRONQUE                             PIC 9(10).
+       01 Tronque-Switch                                  PIC X(1).
+           88 FIN-TRONQUE-OUI VALUE 'Y'.
+           88 FIN-TRONQUE-NON VALUE 'X'.
+       01 WS-RC-SYSTEME                                   PIC S9(9)
+                                                      COMP-5.
       *----------------------------------------------------------------*
        PROCEDURE DIVISION.
 
@@ -77,20 +293,71 @@
        INITIALISATION-DEB.
       ********************
 
-           INITIALISE WS-Num-Cle-Err
+           INITIALIZE WS-Num-Cle-Err
                       COMPTEUR-ENTREE
+                      COMPTEUR-ENTREE-FLUX
                       COMPTEUR-SORTIE
                       COMPTEUR-ERREUR
+                      COMPTEUR-ENTREE-REPRISE
+                      SOMME-CONTROLE-SORTIE
+                      TAB-DISTRIBUTION-CLE
                       L-Fst
                       L-Fst2
                       L-Fst3
+                      L-Fst4
+                      L-Fst5
+                      L-Fst6
+                      L-Fst7
+                      L-Fst9
 
            SET FIN-NON TO TRUE
            SET Erreur-Non TO TRUE
+           SET SKIP-NON TO TRUE
+
+      *    Repartition eventuelle en plusieurs flux paralleles, et
+      *    resolution des noms de fichiers qui en decoulent -- doit etre
+      *    fait avant toute ouverture de fichier, y compris celle du
+      *    point de reprise ci-dessous.
+           PERFORM Lire-Parametres-Flux THRU FIN-Lire-Parametres-Flux
+           PERFORM Lire-Repertoire-Base THRU FIN-Lire-Repertoire-Base
+           PERFORM Lire-Option-Indexation
+                   THRU FIN-Lire-Option-Indexation
+           PERFORM Resoudre-Noms-Fichiers
+                   THRU FIN-Resoudre-Noms-Fichiers
+
+      *    Recherche d'un point de reprise laisse par une execution
+      *    precedente qui se serait arretee avant la fin du fichier.
+           PERFORM Lire-Checkpoint THRU FIN-Lire-Checkpoint
+
+           IF REPRISE-OUI
+               DISPLAY "REPRISE A PARTIR DE L'ENREGISTREMENT :"
+                                              COMPTEUR-ENTREE-REPRISE
+      *        Le dernier point de controle ne date pas forcement du
+      *        tout dernier enregistrement ecrit (voir
+      *        FREQUENCE-CHECKPOINT) : on retaille d'abord les fichiers
+      *        de sortie sur ses compteurs, pour que l'OPEN EXTEND
+      *        ci-dessous ne rejoue jamais en double la fenetre entre
+      *        ce point de controle et l'incident.
+               PERFORM Tronquer-Fichiers-Reprise
+                       THRU FIN-Tronquer-Fichiers-Reprise
+               OPEN EXTEND TAB-NUM-SORTIE
+                           TAB-NUM-ERREURS
+                           TAB-NUM-AUDIT
+           ELSE
+               OPEN OUTPUT TAB-NUM-SORTIE
+                           TAB-NUM-ERREURS
+                           TAB-NUM-AUDIT
+           END-IF
+
            OPEN INPUT TAB-NUM
-                OUTPUT TAB-NUM-SORTIE
-                OUTPUT TAB-NUM-ERREURS
 
+           IF INDEXATION-OUI
+               IF REPRISE-OUI
+                   OPEN I-O TAB-NUM-SORTIE-IDX
+               ELSE
+                   OPEN OUTPUT TAB-NUM-SORTIE-IDX
+               END-IF
+           END-IF
 
            DISPLAY '**********************'
            DISPLAY '***  Calcul CLE    ***'
@@ -102,6 +369,357 @@
        INITIALISATION-FIN. EXIT.
       **************************
 
+      ***********************
+       Lire-Parametres-Flux.
+      ***********************
+      *    1er argument = numero de ce flux (0 a NB-FLUX-1), 2eme
+      *    argument = nombre total de flux paralleles. Absents, le
+      *    traitement reste a flux unique (NUM-FLUX=0, NB-FLUX=1).
+           MOVE SPACES TO WS-ARGUMENT
+           DISPLAY 1 UPON ARGUMENT-NUMBER
+           ACCEPT WS-ARGUMENT FROM ARGUMENT-VALUE
+           IF WS-ARGUMENT NOT = SPACES
+               MOVE WS-ARGUMENT TO NUM-FLUX
+           END-IF
+
+           MOVE SPACES TO WS-ARGUMENT
+           DISPLAY 2 UPON ARGUMENT-NUMBER
+           ACCEPT WS-ARGUMENT FROM ARGUMENT-VALUE
+           IF WS-ARGUMENT NOT = SPACES
+               MOVE WS-ARGUMENT TO NB-FLUX
+           END-IF
+
+           IF NB-FLUX > 1
+               DISPLAY "FLUX " NUM-FLUX " SUR " NB-FLUX
+           END-IF
+           .
+      ***************************
+       FIN-Lire-Parametres-Flux. EXIT.
+      ***************************
+
+      ***********************
+       Lire-Repertoire-Base.
+      ***********************
+      *    Le repertoire des fichiers de donnees reste celui d'origine
+      *    par defaut ; un site qui a besoin de le deplacer (poste de
+      *    travail different, repertoire reseau, etc) le fait en
+      *    positionnant TAB_NUM_DIR avant de lancer le traitement,
+      *    sans recompilation.
+           MOVE "C:/Users/HP/Downloads" TO WS-REP-BASE
+           MOVE SPACES TO WS-VAR-ENV
+           DISPLAY "TAB_NUM_DIR" UPON ENVIRONMENT-NAME
+           ACCEPT WS-VAR-ENV FROM ENVIRONMENT-VALUE
+           IF WS-VAR-ENV NOT = SPACES
+               MOVE WS-VAR-ENV TO WS-REP-BASE
+           END-IF
+           .
+      ***************************
+       FIN-Lire-Repertoire-Base. EXIT.
+      ***************************
+
+      ***************************
+       Lire-Option-Indexation.
+      ***************************
+      *    La sortie indexee (TAB-NUM-SORTIE-IDX.dat) reste desactivee
+      *    par defaut ; un site qui en a besoin l'active en positionnant
+      *    TAB_NUM_INDEXATION a 'O' avant de lancer le traitement, sans
+      *    recompilation.
+           SET INDEXATION-NON TO TRUE
+           MOVE SPACES TO WS-VAR-ENV-IDX
+           DISPLAY "TAB_NUM_INDEXATION" UPON ENVIRONMENT-NAME
+           ACCEPT WS-VAR-ENV-IDX FROM ENVIRONMENT-VALUE
+           IF WS-VAR-ENV-IDX(1:1) = "O" OR WS-VAR-ENV-IDX(1:1) = "o"
+               SET INDEXATION-OUI TO TRUE
+           END-IF
+           .
+      *******************************
+       FIN-Lire-Option-Indexation. EXIT.
+      *******************************
+
+      ***********************
+       Resoudre-Noms-Fichiers.
+      ***********************
+      *    En flux unique, les fichiers gardent leur nom historique. En
+      *    traitement reparti, chaque flux ecrit dans ses propres
+      *    fichiers (suffixe -F<NUM-FLUX>) pour ne jamais se gener l'un
+      *    l'autre ; Fusionner-Flux (programme separe) les recombine une
+      *    fois tous les flux termines. TAB-NUM (entree, partagee par
+      *    tous les flux) n'est jamais suffixe.
+      *    STRING ne complete pas le reste du champ recepteur avec des
+      *    espaces (contrairement a MOVE) : on les y met nous-meme pour
+      *    que ces noms restent utilisables comme source d'un futur
+      *    STRING ... DELIMITED BY SPACE (voir
+      *    Tronquer-Fichiers-Reprise).
+           MOVE SPACES TO WS-NOM-ENTREE
+                          WS-NOM-SORTIE
+                          WS-NOM-ERREURS
+                          WS-NOM-CHECKPOINT
+                          WS-NOM-CONTROLE
+                          WS-NOM-AUDIT
+                          WS-NOM-DISTRIBUTION
+                          WS-NOM-SORTIE-IDX
+           STRING WS-REP-BASE DELIMITED BY SPACE
+                   "/TAB-NUM.txt" DELIMITED BY SIZE
+               INTO WS-NOM-ENTREE
+           IF NB-FLUX > 1
+               STRING "-F" NUM-FLUX DELIMITED BY SIZE
+                   INTO WS-SUFFIXE-FLUX
+               STRING WS-REP-BASE DELIMITED BY SPACE
+                       "/TAB-NUM-SORTIE2" DELIMITED BY SIZE
+                       WS-SUFFIXE-FLUX DELIMITED BY SIZE
+                       ".txt" DELIMITED BY SIZE
+                   INTO WS-NOM-SORTIE
+               STRING WS-REP-BASE DELIMITED BY SPACE
+                       "/TAB-NUM-ERREURS2" DELIMITED BY SIZE
+                       WS-SUFFIXE-FLUX DELIMITED BY SIZE
+                       ".txt" DELIMITED BY SIZE
+                   INTO WS-NOM-ERREURS
+               STRING WS-REP-BASE DELIMITED BY SPACE
+                       "/TAB-NUM-CHECKPOINT" DELIMITED BY SIZE
+                       WS-SUFFIXE-FLUX DELIMITED BY SIZE
+                       ".txt" DELIMITED BY SIZE
+                   INTO WS-NOM-CHECKPOINT
+               STRING WS-REP-BASE DELIMITED BY SPACE
+                       "/TAB-NUM-CONTROLE" DELIMITED BY SIZE
+                       WS-SUFFIXE-FLUX DELIMITED BY SIZE
+                       ".txt" DELIMITED BY SIZE
+                   INTO WS-NOM-CONTROLE
+               STRING WS-REP-BASE DELIMITED BY SPACE
+                       "/TAB-NUM-AUDIT" DELIMITED BY SIZE
+                       WS-SUFFIXE-FLUX DELIMITED BY SIZE
+                       ".txt" DELIMITED BY SIZE
+                   INTO WS-NOM-AUDIT
+               STRING WS-REP-BASE DELIMITED BY SPACE
+                       "/TAB-NUM-DISTRIBUTION" DELIMITED BY SIZE
+                       WS-SUFFIXE-FLUX DELIMITED BY SIZE
+                       ".txt" DELIMITED BY SIZE
+                   INTO WS-NOM-DISTRIBUTION
+               STRING WS-REP-BASE DELIMITED BY SPACE
+                       "/TAB-NUM-SORTIE-IDX" DELIMITED BY SIZE
+                       WS-SUFFIXE-FLUX DELIMITED BY SIZE
+                       ".dat" DELIMITED BY SIZE
+                   INTO WS-NOM-SORTIE-IDX
+           ELSE
+               STRING WS-REP-BASE DELIMITED BY SPACE
+                       "/TAB-NUM-SORTIE2.txt" DELIMITED BY SIZE
+                   INTO WS-NOM-SORTIE
+               STRING WS-REP-BASE DELIMITED BY SPACE
+                       "/TAB-NUM-ERREURS2.txt" DELIMITED BY SIZE
+                   INTO WS-NOM-ERREURS
+               STRING WS-REP-BASE DELIMITED BY SPACE
+                       "/TAB-NUM-CHECKPOINT.txt" DELIMITED BY SIZE
+                   INTO WS-NOM-CHECKPOINT
+               STRING WS-REP-BASE DELIMITED BY SPACE
+                       "/TAB-NUM-CONTROLE.txt" DELIMITED BY SIZE
+                   INTO WS-NOM-CONTROLE
+               STRING WS-REP-BASE DELIMITED BY SPACE
+                       "/TAB-NUM-DISTRIBUTION.txt" DELIMITED BY SIZE
+                   INTO WS-NOM-DISTRIBUTION
+               STRING WS-REP-BASE DELIMITED BY SPACE
+                       "/TAB-NUM-AUDIT.txt" DELIMITED BY SIZE
+                   INTO WS-NOM-AUDIT
+               STRING WS-REP-BASE DELIMITED BY SPACE
+                       "/TAB-NUM-SORTIE-IDX.dat" DELIMITED BY SIZE
+                   INTO WS-NOM-SORTIE-IDX
+           END-IF
+           .
+      ****************************
+       FIN-Resoudre-Noms-Fichiers. EXIT.
+      ****************************
+
+      ******************
+       Lire-Checkpoint.
+      ******************
+           SET REPRISE-NON TO TRUE
+           OPEN INPUT TAB-NUM-CHECKPOINT
+           IF L-Fst4 = ZERO
+               READ TAB-NUM-CHECKPOINT
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF CHK-EN-COURS
+                           SET REPRISE-OUI TO TRUE
+                           MOVE CHK-COMPTEUR-ENTREE
+                                           TO COMPTEUR-ENTREE-REPRISE
+                           MOVE CHK-COMPTEUR-SORTIE TO COMPTEUR-SORTIE
+                           MOVE CHK-COMPTEUR-ERREUR TO COMPTEUR-ERREUR
+                           MOVE CHK-SOMME-CONTROLE
+                                           TO SOMME-CONTROLE-SORTIE
+                           MOVE CHK-COMPTEUR-ENTREE-FLUX
+                                           TO COMPTEUR-ENTREE-FLUX
+                           MOVE CHK-DISTRIBUTION
+                                           TO TAB-DISTRIBUTION-CLE
+                       END-IF
+               END-READ
+               CLOSE TAB-NUM-CHECKPOINT
+           END-IF
+           .
+      **********************
+       FIN-Lire-Checkpoint. EXIT.
+      **********************
+
+      ***************************
+       Tronquer-Fichiers-Reprise.
+      ***************************
+      *    Checkpoint-Eventuel n'ecrit un point de controle que toutes
+      *    les FREQUENCE-CHECKPOINT sorties : les enregistrements ecrits
+      *    apres le dernier point de controle (jusqu'a
+      *    FREQUENCE-CHECKPOINT-1 sur TAB-NUM-SORTIE2/AUDIT, sans borne
+      *    sur TAB-NUM-ERREURS2 puisqu'aucun checkpoint n'y est lie)
+      *    sont physiquement dans les fichiers sans que les compteurs
+      *    relus par Lire-Checkpoint ne le sachent. On retaille chaque
+      *    fichier sur le compteur du point de controle avant l'OPEN
+      *    EXTEND pour que la reprise ne les reecrive jamais en double.
+           PERFORM Tronquer-Sortie  THRU FIN-Tronquer-Sortie
+           PERFORM Tronquer-Erreurs THRU FIN-Tronquer-Erreurs
+           PERFORM Tronquer-Audit   THRU FIN-Tronquer-Audit
+           IF INDEXATION-OUI
+               PERFORM Tronquer-Sortie-Idx THRU FIN-Tronquer-Sortie-Idx
+           END-IF
+           .
+      *******************************
+       FIN-Tronquer-Fichiers-Reprise. EXIT.
+      *******************************
+
+      ****************
+       Tronquer-Sortie.
+      ****************
+      *    AUDIT-REC est ecrit une fois par sortie (voir Ecrire-Audit) :
+      *    COMPTEUR-SORTIE est donc aussi le nombre d'enregistrements a
+      *    garder dans TAB-NUM-AUDIT (voir Tronquer-Audit ci-dessous).
+           MOVE SPACES TO WS-NOM-TEMP-TRONQUE
+           STRING WS-NOM-SORTIE DELIMITED BY SPACE
+                   ".tmp" DELIMITED BY SIZE
+               INTO WS-NOM-TEMP-TRONQUE
+           OPEN INPUT TAB-NUM-SORTIE
+           OPEN OUTPUT TAB-NUM-TEMP-TRONQUE
+           MOVE ZERO TO WS-COMPTEUR-TRONQUE
+           SET FIN-TRONQUE-NON TO TRUE
+           PERFORM UNTIL FIN-TRONQUE-OUI
+                      OR WS-COMPTEUR-TRONQUE = COMPTEUR-SORTIE
+               READ TAB-NUM-SORTIE
+                   AT END
+                       SET FIN-TRONQUE-OUI TO TRUE
+                   NOT AT END
+                       MOVE SORTIE-CLE-ET-NUM TO TEMP-TRONQUE-REC
+                       WRITE TEMP-TRONQUE-REC
+                       ADD 1 TO WS-COMPTEUR-TRONQUE
+               END-READ
+           END-PERFORM
+           CLOSE TAB-NUM-SORTIE
+                 TAB-NUM-TEMP-TRONQUE
+           CALL "CBL_DELETE_FILE" USING WS-NOM-SORTIE
+                                   RETURNING WS-RC-SYSTEME
+           CALL "CBL_RENAME_FILE" USING WS-NOM-TEMP-TRONQUE
+                                         WS-NOM-SORTIE
+                                   RETURNING WS-RC-SYSTEME
+           .
+      ********************
+       FIN-Tronquer-Sortie. EXIT.
+      ********************
+
+      *****************
+       Tronquer-Erreurs.
+      *****************
+           MOVE SPACES TO WS-NOM-TEMP-TRONQUE
+           STRING WS-NOM-ERREURS DELIMITED BY SPACE
+                   ".tmp" DELIMITED BY SIZE
+               INTO WS-NOM-TEMP-TRONQUE
+           OPEN INPUT TAB-NUM-ERREURS
+           OPEN OUTPUT TAB-NUM-TEMP-TRONQUE
+           MOVE ZERO TO WS-COMPTEUR-TRONQUE
+           SET FIN-TRONQUE-NON TO TRUE
+           PERFORM UNTIL FIN-TRONQUE-OUI
+                      OR WS-COMPTEUR-TRONQUE = COMPTEUR-ERREUR
+               READ TAB-NUM-ERREURS
+                   AT END
+                       SET FIN-TRONQUE-OUI TO TRUE
+                   NOT AT END
+                       MOVE SORTIE-ERR TO TEMP-TRONQUE-REC
+                       WRITE TEMP-TRONQUE-REC
+                       ADD 1 TO WS-COMPTEUR-TRONQUE
+               END-READ
+           END-PERFORM
+           CLOSE TAB-NUM-ERREURS
+                 TAB-NUM-TEMP-TRONQUE
+           CALL "CBL_DELETE_FILE" USING WS-NOM-ERREURS
+                                   RETURNING WS-RC-SYSTEME
+           CALL "CBL_RENAME_FILE" USING WS-NOM-TEMP-TRONQUE
+                                         WS-NOM-ERREURS
+                                   RETURNING WS-RC-SYSTEME
+           .
+      *********************
+       FIN-Tronquer-Erreurs. EXIT.
+      *********************
+
+      ***************
+       Tronquer-Audit.
+      ***************
+           MOVE SPACES TO WS-NOM-TEMP-TRONQUE
+           STRING WS-NOM-AUDIT DELIMITED BY SPACE
+                   ".tmp" DELIMITED BY SIZE
+               INTO WS-NOM-TEMP-TRONQUE
+           OPEN INPUT TAB-NUM-AUDIT
+           OPEN OUTPUT TAB-NUM-TEMP-TRONQUE
+           MOVE ZERO TO WS-COMPTEUR-TRONQUE
+           SET FIN-TRONQUE-NON TO TRUE
+           PERFORM UNTIL FIN-TRONQUE-OUI
+                      OR WS-COMPTEUR-TRONQUE = COMPTEUR-SORTIE
+               READ TAB-NUM-AUDIT
+                   AT END
+                       SET FIN-TRONQUE-OUI TO TRUE
+                   NOT AT END
+                       MOVE AUDIT-REC TO TEMP-TRONQUE-REC
+                       WRITE TEMP-TRONQUE-REC
+                       ADD 1 TO WS-COMPTEUR-TRONQUE
+               END-READ
+           END-PERFORM
+           CLOSE TAB-NUM-AUDIT
+                 TAB-NUM-TEMP-TRONQUE
+           CALL "CBL_DELETE_FILE" USING WS-NOM-AUDIT
+                                   RETURNING WS-RC-SYSTEME
+           CALL "CBL_RENAME_FILE" USING WS-NOM-TEMP-TRONQUE
+                                         WS-NOM-AUDIT
+                                   RETURNING WS-RC-SYSTEME
+           .
+      *******************
+       FIN-Tronquer-Audit. EXIT.
+      *******************
+
+      *********************
+       Tronquer-Sortie-Idx.
+      *********************
+      *    TAB-NUM-SORTIE-IDX est indexe sur SORTIE-MUN-IDX : une lecture
+      *    sequentielle y suit l'ordre des cles, pas l'ordre d'ecriture,
+      *    donc on ne peut pas le retailler sur un compteur comme les
+      *    fichiers sequentiels ci-dessus. On le reconstruit entierement
+      *    a partir de TAB-NUM-SORTIE, qui vient d'etre retaille sur le
+      *    meme point de controle juste au-dessus.
+           CALL "CBL_DELETE_FILE" USING WS-NOM-SORTIE-IDX
+                                   RETURNING WS-RC-SYSTEME
+           OPEN OUTPUT TAB-NUM-SORTIE-IDX
+           OPEN INPUT TAB-NUM-SORTIE
+           SET FIN-TRONQUE-NON TO TRUE
+           PERFORM UNTIL FIN-TRONQUE-OUI
+               READ TAB-NUM-SORTIE
+                   AT END
+                       SET FIN-TRONQUE-OUI TO TRUE
+                   NOT AT END
+                       MOVE SORTIE-MUN TO SORTIE-MUN-IDX
+                       MOVE SORTIE-CLE TO SORTIE-CLE-IDX
+                       WRITE SORTIE-CLE-ET-NUM-IDX
+                       IF L-Fst7 NOT = ZERO
+                                   DISPLAY 'Erreur ecriture fichier ='
+                                           L-Fst7
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE TAB-NUM-SORTIE
+                 TAB-NUM-SORTIE-IDX
+           .
+      *************************
+       FIN-Tronquer-Sortie-Idx. EXIT.
+      *************************
 
       ****************
        Lecturefichier.
@@ -113,8 +731,26 @@
                    IF L-Fst NOT = ZERO
                        DISPLAY 'Erreur lecture fichier =' L-Fst
                     END-IF
-                   DISPLAY "NUMERO  COMPTE :" NUM
                    ADD 1 TO COMPTEUR-ENTREE
+                   IF NB-FLUX > 1
+                       DIVIDE COMPTEUR-ENTREE BY NB-FLUX
+                           GIVING WS-QUOTIENT-FLUX
+                           REMAINDER WS-RESTE-FLUX
+                   END-IF
+                   IF REPRISE-OUI
+                      AND COMPTEUR-ENTREE NOT > COMPTEUR-ENTREE-REPRISE
+                       SET SKIP-OUI TO TRUE
+                   ELSE
+                       IF NB-FLUX > 1 AND WS-RESTE-FLUX NOT = NUM-FLUX
+      *                    Cet enregistrement est traite par un autre
+      *                    flux ; on l'ignore sans le compter en erreur.
+                           SET SKIP-OUI TO TRUE
+                       ELSE
+                           SET SKIP-NON TO TRUE
+                           ADD 1 TO COMPTEUR-ENTREE-FLUX
+                           DISPLAY "NUMERO  COMPTE :" NUM
+                       END-IF
+                   END-IF
            .
       ********************
        FIN-Lecturefichier.
@@ -125,15 +761,20 @@
       ************
            PERFORM UNTIL FIN-OUI
              PERFORM Lecturefichier THRU FIN-Lecturefichier
-             MOVE NUM TO NUM-COMP
-             CALL 'CLCCle' USING WS-Num-Cle-Err
-             IF Erreur-Oui
-               PERFORM Ecrire-fic-ERR THRU FIN-Ecrire-fic-ERR
-             ELSE
+             IF SKIP-NON
+               PERFORM Construire-Num-Comp THRU FIN-Construire-Num-Comp
+               CALL 'CLCCle' USING WS-Num-Cle-Err
                IF FIN-NON
-                 MOVE Cle TO SORTIE-CLE
-                 MOVE NUM-COMP TO SORTIE-MUN
-                 PERFORM Ecrire-fichier THRU FIN-Ecrire-fichier
+                 IF Erreur-Oui
+                   PERFORM Ecrire-fic-ERR THRU FIN-Ecrire-fic-ERR
+                 ELSE
+                   MOVE Cle TO SORTIE-CLE
+                   MOVE NUM-COMP TO SORTIE-MUN
+                   PERFORM Ecrire-fichier THRU FIN-Ecrire-fichier
+                   PERFORM Ecrire-Audit THRU FIN-Ecrire-Audit
+                   PERFORM Checkpoint-Eventuel
+                           THRU FIN-Checkpoint-Eventuel
+                 END-IF
                END-IF
              END-IF
            END-PERFORM
@@ -142,6 +783,44 @@
        FIN-TRAITEMENT. EXIT.
       ****************
 
+      ***********************
+       Construire-Num-Comp.
+      ***********************
+      *    TAB-NUM.txt peut encore contenir des lignes au format
+      *    historique (10 caracteres, le numero de compte seul), ecrites
+      *    avant que l'agence et le type de compte ne s'y ajoutent
+      *    (requete 006) : une ligne de 10 caracteres, lue dans le
+      *    nouvel enregistrement de 16, complete NUM-AGENCE-ENTREE avec
+      *    les 5 premiers chiffres du numero, laisse les 5 derniers
+      *    caracteres de NUM a blanc (completion par espaces de
+      *    ORGANIZATION LINE SEQUENTIAL) et TYPE-COMPTE-ENTREE a blanc.
+      *    Ce blanc en fin de NUM est impossible sur un numero de compte
+      *    NUMERIC valide du nouveau format : on s'en sert pour detecter
+      *    le cas et reconstituer le numero complet avant l'appel a
+      *    CLCCle. Un enregistrement neuf mais mal forme (NUM vide ou
+      *    tronque) a lui aussi NUM(6:5) a blanc et TYPE-COMPTE-ENTREE a
+      *    blanc : on exige en plus que NUM-AGENCE-ENTREE soit NUMERIC,
+      *    ce que les 5 premiers chiffres d'un numero de compte de
+      *    l'ancien format garantissent toujours, pour ne pas requalifier
+      *    un tel enregistrement en ancien format et le laisser plutot
+      *    etre rejete normalement par CLCCle.
+           IF NUM(6:5) = SPACES AND TYPE-COMPTE-ENTREE = SPACE
+                       AND NUM-AGENCE-ENTREE IS NUMERIC
+               STRING NUM-AGENCE-ENTREE DELIMITED BY SIZE
+                      NUM(1:5) DELIMITED BY SIZE
+                   INTO NUM-COMP
+               MOVE SPACES TO NUM-AGENCE
+               MOVE SPACE TO TYPE-COMPTE
+           ELSE
+               MOVE NUM TO NUM-COMP
+               MOVE NUM-AGENCE-ENTREE TO NUM-AGENCE
+               MOVE TYPE-COMPTE-ENTREE TO TYPE-COMPTE
+           END-IF
+           .
+      ***************************
+       FIN-Construire-Num-Comp. EXIT.
+      ***************************
+
       ****************
        Ecrire-fichier.
       ****************
@@ -149,12 +828,53 @@
            IF L-Fst NOT = ZERO
                        DISPLAY 'Erreur lecture fichier =' L-Fst
            END-IF
+           IF INDEXATION-OUI
+               MOVE SORTIE-MUN TO SORTIE-MUN-IDX
+               MOVE SORTIE-CLE TO SORTIE-CLE-IDX
+               WRITE SORTIE-CLE-ET-NUM-IDX
+               IF L-Fst7 NOT = ZERO
+                       DISPLAY 'Erreur ecriture fichier =' L-Fst7
+               END-IF
+           END-IF
            ADD 1 TO COMPTEUR-SORTIE
+           ADD SORTIE-MUN TO SOMME-CONTROLE-SORTIE
+           COMPUTE INDICE-DISTRIBUTION = SORTIE-CLE + 1
+           ADD 1 TO DISTRIBUTION-CLE(INDICE-DISTRIBUTION)
            .
       ********************
        Fin-Ecrire-fichier.
       ********************
 
+      ****************
+       Ecrire-Audit.
+      ****************
+      *    Piste d'audit : detail des resultats intermediaires ayant
+      *    servi au calcul de la cle, pour pouvoir rejouer le calcul a
+      *    la main en cas de litige sur une cle.
+           MOVE NUM-COMP TO AUD-NUM-COMP
+           MOVE " : " TO AUD-SEP1
+           MOVE RESULTAT1 TO AUD-RESULTAT1
+           MOVE " : " TO AUD-SEP2
+           MOVE RESULTAT2 TO AUD-RESULTAT2
+           MOVE " : " TO AUD-SEP3
+           MOVE RESULTAT3 TO AUD-RESULTAT3
+           MOVE " : " TO AUD-SEP4
+           MOVE RESULTAT4 TO AUD-RESULTAT4
+           MOVE " : " TO AUD-SEP5
+           MOVE RESULTAT5 TO AUD-RESULTAT5
+           MOVE " : " TO AUD-SEP6
+           MOVE SOMME-RESULTATS TO AUD-SOMME-RESULTATS
+           MOVE " : " TO AUD-SEP7
+           MOVE Cle TO AUD-CLE
+           WRITE AUDIT-REC
+           IF L-Fst6 NOT = ZERO
+                       DISPLAY 'Erreur lecture fichier =' L-Fst6
+           END-IF
+           .
+      ****************
+       FIN-Ecrire-Audit. EXIT.
+      ****************
+
 
       ****************
        Ecrire-fic-ERR.
@@ -163,6 +883,10 @@
            MOVE COMPTEUR-ENTREE TO Ligne-Erreur
            MOVE " : " TO Deux-Points
            MOVE NUM-COMP TO ENR
+           MOVE " - " TO Tiret-Motif
+           MOVE CODE-ERREUR TO Motif-Code
+           MOVE " : " TO Motif-Deux-Points
+           MOVE LIBELLE-ERREUR TO Motif-Libelle
            WRITE SORTIE-ERR
            IF L-Fst NOT = ZERO
                        DISPLAY 'Erreur lecture fichier =' L-Fst3
@@ -173,19 +897,169 @@
        Fin-Ecrire-fic-ERR.
       ********************
 
+      ***********************
+       Checkpoint-Eventuel.
+      ***********************
+      *    Ecriture d'un point de reprise toutes les N sorties, pour
+      *    permettre de redemarrer sans tout rejouer en cas d'incident.
+           DIVIDE COMPTEUR-SORTIE BY FREQUENCE-CHECKPOINT
+               GIVING QUOTIENT-CHECKPOINT REMAINDER RESTE-CHECKPOINT
+           IF RESTE-CHECKPOINT = ZERO
+               MOVE NUM-COMP TO CHK-DERNIER-NUM
+               PERFORM Ecrire-Checkpoint THRU FIN-Ecrire-Checkpoint
+           END-IF
+           .
+      ***************************
+       FIN-Checkpoint-Eventuel. EXIT.
+      ***************************
+
+      ******************
+       Ecrire-Checkpoint.
+      ******************
+           SET CHK-EN-COURS TO TRUE
+           MOVE COMPTEUR-ENTREE TO CHK-COMPTEUR-ENTREE
+           MOVE COMPTEUR-SORTIE TO CHK-COMPTEUR-SORTIE
+           MOVE COMPTEUR-ERREUR TO CHK-COMPTEUR-ERREUR
+           MOVE SOMME-CONTROLE-SORTIE TO CHK-SOMME-CONTROLE
+           MOVE COMPTEUR-ENTREE-FLUX TO CHK-COMPTEUR-ENTREE-FLUX
+           MOVE TAB-DISTRIBUTION-CLE TO CHK-DISTRIBUTION
+           OPEN OUTPUT TAB-NUM-CHECKPOINT
+           WRITE CHECKPOINT-REC
+           CLOSE TAB-NUM-CHECKPOINT
+           .
+      **********************
+       FIN-Ecrire-Checkpoint. EXIT.
+      **********************
+
       *****
        FIN.
       *****
       * Fermeture des fichiers :
+      *    Le fichier TAB-NUM a ete lu jusqu'a sa fin : on marque le
+      *    point de reprise comme termine pour que la prochaine execution
+      *    reparte a zero sur un nouveau fichier TAB-NUM.
+           SET CHK-TERMINE TO TRUE
+           MOVE COMPTEUR-ENTREE TO CHK-COMPTEUR-ENTREE
+           MOVE COMPTEUR-SORTIE TO CHK-COMPTEUR-SORTIE
+           MOVE COMPTEUR-ERREUR TO CHK-COMPTEUR-ERREUR
+           MOVE NUM-COMP TO CHK-DERNIER-NUM
+           MOVE SOMME-CONTROLE-SORTIE TO CHK-SOMME-CONTROLE
+           MOVE COMPTEUR-ENTREE-FLUX TO CHK-COMPTEUR-ENTREE-FLUX
+           MOVE TAB-DISTRIBUTION-CLE TO CHK-DISTRIBUTION
+           OPEN OUTPUT TAB-NUM-CHECKPOINT
+           WRITE CHECKPOINT-REC
+           CLOSE TAB-NUM-CHECKPOINT
+
+           PERFORM Ecrire-Controle THRU FIN-Ecrire-Controle
+           PERFORM Ecrire-Distribution THRU FIN-Ecrire-Distribution
+
            CLOSE TAB-NUM
                  TAB-NUM-SORTIE
                  TAB-NUM-ERREURS
-           DISPLAY "Nombre d'enregistrements entrees :" COMPTEUR-ENTREE
+                 TAB-NUM-AUDIT
+           IF INDEXATION-OUI
+               CLOSE TAB-NUM-SORTIE-IDX
+           END-IF
+           DISPLAY "Nombre d'enregistrements entrees :"
+                                                   COMPTEUR-ENTREE-FLUX
            DISPLAY "Nombre d'enregistrements SORTIES :" COMPTEUR-SORTIE
            DISPLAY "Nombre d'enregistrements INCORRECTS :"
                                                          COMPTEUR-ERREUR
            DISPLAY 'Fin de traitement.'
            STOP RUN.
 
+      ****************
+       Ecrire-Controle.
+      ****************
+      *    Rapport de reconciliation : permet de verifier, sans rejouer
+      *    le traitement, que ENTREE = SORTIE + ERREUR et de disposer
+      *    d'une somme de controle sur les numeros de compte sortis.
+           IF COMPTEUR-ENTREE-FLUX = COMPTEUR-SORTIE + COMPTEUR-ERREUR
+               SET RECONCILIATION-OK TO TRUE
+           ELSE
+               SET RECONCILIATION-KO TO TRUE
+           END-IF
+
+           OPEN OUTPUT TAB-NUM-CONTROLE
+
+           MOVE "NB ENREGISTREMENTS ENTREE" TO CTL-LIBELLE
+           MOVE " : " TO CTL-DEUX-POINTS
+           MOVE COMPTEUR-ENTREE-FLUX TO CTL-VALEUR
+           WRITE CONTROLE-REC
+
+           MOVE "NB ENREGISTREMENTS SORTIE" TO CTL-LIBELLE
+           MOVE COMPTEUR-SORTIE TO CTL-VALEUR
+           WRITE CONTROLE-REC
+
+           MOVE "NB ENREGISTREMENTS ERREUR" TO CTL-LIBELLE
+           MOVE COMPTEUR-ERREUR TO CTL-VALEUR
+           WRITE CONTROLE-REC
+
+           MOVE "SOMME DE CONTROLE SORTIE-MUN" TO CTL-LIBELLE
+           MOVE SOMME-CONTROLE-SORTIE TO CTL-VALEUR
+           WRITE CONTROLE-REC
+
+           MOVE "RECONCILIATION ENTREE=SORTIE+ERREUR"
+                                                       TO CTL-LIBELLE
+           IF RECONCILIATION-OK
+               MOVE "OK" TO CTL-VALEUR-TEXTE
+           ELSE
+               MOVE "KO" TO CTL-VALEUR-TEXTE
+           END-IF
+           WRITE CONTROLE-REC
+
+           IF L-Fst5 NOT = ZERO
+                       DISPLAY 'Erreur lecture fichier =' L-Fst5
+           END-IF
+
+           CLOSE TAB-NUM-CONTROLE
+           .
+      ********************
+       FIN-Ecrire-Controle. EXIT.
+      ********************
+
+      **********************
+       Ecrire-Distribution.
+      **********************
+      *    Repartition des cles 0 a 9 sur l'ensemble des sorties, pour
+      *    detecter une anomalie de generation (cle qui revient trop
+      *    souvent / jamais) a des fins de controle anti-fraude.
+           OPEN OUTPUT TAB-NUM-DISTRIBUTION
+           PERFORM VARYING INDICE-DISTRIBUTION FROM 1 BY 1
+                   UNTIL INDICE-DISTRIBUTION > 10
+               PERFORM Ecrire-Ligne-Distribution
+                       THRU FIN-Ecrire-Ligne-Distribution
+           END-PERFORM
+           CLOSE TAB-NUM-DISTRIBUTION
+           .
+      **************************
+       FIN-Ecrire-Distribution. EXIT.
+      **************************
+
+      ***************************
+       Ecrire-Ligne-Distribution.
+      ***************************
+           COMPUTE DIST-CLE-VALEUR = INDICE-DISTRIBUTION - 1
+           MOVE " : " TO DIST-SEP1
+           MOVE DISTRIBUTION-CLE(INDICE-DISTRIBUTION)
+                                             TO DIST-NB-OCCURRENCES
+           MOVE " : " TO DIST-SEP2
+           IF COMPTEUR-SORTIE = ZERO
+               MOVE 0 TO DIST-POURCENTAGE
+           ELSE
+               COMPUTE DIST-POURCENTAGE ROUNDED =
+                   DISTRIBUTION-CLE(INDICE-DISTRIBUTION) * 100
+                                                     / COMPTEUR-SORTIE
+           END-IF
+           MOVE "%" TO DIST-PCT-SIGNE
+           WRITE DISTRIBUTION-REC
+           IF L-Fst8 NOT = ZERO
+                       DISPLAY 'Erreur ecriture fichier =' L-Fst8
+           END-IF
+           .
+      *******************************
+       FIN-Ecrire-Ligne-Distribution. EXIT.
+      *******************************
+
 
        END PROGRAM appelant.
